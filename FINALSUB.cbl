@@ -1,6 +1,6 @@
          IDENTIFICATION DIVISION.
-       PROGRAM-ID.    FINALSUB
-       AUTHOR.        AHMET KOCABAS aka CheaterAK
+       PROGRAM-ID.    FINALSUB.
+       AUTHOR.        AHMET KOCABAS aka CheaterAK.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -8,6 +8,8 @@
                            ACCESS MODE IS RANDOM
                            RECORD KEY is IDX-KEY
                            FILE STATUS is STATUS-IDX.
+           SELECT AUDIT-FILE ASSIGN TO AUDITOUT
+                           FILE STATUS IS STATUS-AUD.
        DATA DIVISION.
        FILE SECTION.
        FD  IDX-FILE.
@@ -20,6 +22,20 @@
            05    LAST-ORDER-DATE         PIC S9(7)  COMP-3.
            05    BALANCE                 PIC S9(15) COMP-3.
        66  FULL-NAME   RENAMES FIRST-NAME THROUGH LAST-NAME.
+       FD  AUDIT-FILE RECORDING MODE F.
+       01  AUDIT-REC.
+           05 AUD-ID                      PIC S9(5)  COMP-3.
+           05 AUD-CUR                     PIC S9(3)  COMP.
+           05 AUD-TXN-TYPE                PIC X(1).
+           05 AUD-TIMESTAMP                PIC X(21).
+           05 AUD-BEFORE-FNAME            PIC X(15).
+           05 AUD-BEFORE-LNAME            PIC X(15).
+           05 AUD-BEFORE-DATE             PIC S9(7)  COMP-3.
+           05 AUD-BEFORE-BAL              PIC S9(15) COMP-3.
+           05 AUD-AFTER-FNAME             PIC X(15).
+           05 AUD-AFTER-LNAME             PIC X(15).
+           05 AUD-AFTER-DATE              PIC S9(7)  COMP-3.
+           05 AUD-AFTER-BAL               PIC S9(15) COMP-3.
        WORKING-STORAGE SECTION.
        01  WS-TODAY                      PIC 9(8).
        01  WS-TODAY-JUL                  PIC 9(7).
@@ -28,6 +44,13 @@
               88 IDX-SUCC                          VALUE 00 97.
               88 IDX-EOF                           VALUE 10.
               88 IDX-INVALID-KEY                   VALUE 23.
+           05 STATUS-AUD                 PIC 9(2).
+              88 AUD-SUCC                          VALUE 00 97.
+       01  WS-AUDIT-BEFORE.
+           05 WS-AUD-BEFORE-FNAME        PIC X(15).
+           05 WS-AUD-BEFORE-LNAME        PIC X(15).
+           05 WS-AUD-BEFORE-DATE         PIC S9(7).
+           05 WS-AUD-BEFORE-BAL          PIC S9(15).
        01  DATE-CONTROLLER.
            05 DATE-TEMP                  PIC 9(7).
            05 DATE-YYYYDDD.
@@ -45,6 +68,14 @@
        77  WS-NAME-LEN                   PIC 9(2) VALUE 15.
        77  WS-UPDATE-TYPE                PIC 9.
        77  WS-UPDATE-CONTROL             PIC 99.
+       01  WS-SPC-CHANGED                PIC X(1) VALUE 'N'.
+           88 SPC-CHANGED                       VALUE 'Y'.
+       01  WS-CHR-CHANGED                PIC X(1) VALUE 'N'.
+           88 CHR-CHANGED                       VALUE 'Y'.
+       01  WS-ANY-SPC                    PIC X(1) VALUE 'N'.
+           88 ANY-SPC                           VALUE 'Y'.
+       01  WS-ANY-CHR                    PIC X(1) VALUE 'N'.
+           88 ANY-CHR                           VALUE 'Y'.
        LINKAGE SECTION.
        01  LS-SUB-DATA.
            05 SUB-IDX-ID                     PIC X(5).
@@ -66,6 +97,8 @@
               88 SUB-RC-DELT-ERR               VALUE 31.
               88 SUB-RC-SUCC-WRTE              VALUE 40.
               88 SUB-RC-WRTE-ERR               VALUE 41.
+              88 SUB-RC-SUCC-BALJ              VALUE 50.
+              88 SUB-RC-BALJ-ERR               VALUE 51.
               88 SUB-RC-INVALID-TYPE           VALUE 81.
               88 SUB-RC-INVALID-KEY            VALUE 82.
               88 SUB-RC-UEXP-PRCSS-TYPE        VALUE 99.
@@ -77,11 +110,26 @@
               88 VSAM-OPEN                     VALUE 'O'.
               88 VSAM-CLOSE                    VALUE 'C'.
               88 VSAM-PROCESS                  VALUE 'P'.
+           05 SUB-RESTART-FLAG                PIC X.
+              88 SUB-IS-RESTART                  VALUE 'Y'.
+              88 SUB-NOT-RESTART                 VALUE 'N'.
+           05 SUB-EDIT-FLAG                   PIC X.
+              88 SUB-IS-EDIT                     VALUE 'Y'.
+              88 SUB-NOT-EDIT                    VALUE 'N'.
            05 SUB-PROCESS-TYPE               PIC X.
               88 SUB-READ-P                    VALUE 'R'.
               88 SUB-WRTE-P                    VALUE 'W'.
               88 SUB-UPDT-P                    VALUE 'U'.
               88 SUB-DELT-P                    VALUE 'D'.
+              88 SUB-BALJ-P                    VALUE 'B'.
+           05 SUB-IN-FNAME                   PIC X(15).
+           05 SUB-IN-LNAME                   PIC X(15).
+           05 SUB-IN-AMOUNT                  PIC S9(13).
+           05 SUB-UPDT-FLD                   PIC X(1).
+              88 SUB-UPDT-NONE                  VALUE 'N'.
+              88 SUB-UPDT-FNAME                 VALUE 'F'.
+              88 SUB-UPDT-LNAME                 VALUE 'L'.
+              88 SUB-UPDT-BOTH                  VALUE 'B'.
            66 SUB-OLD-FULLNAME RENAMES SUB-OLD-FNAME THROUGH
                SUB-OLD-LNAME.
            66 SUB-NEW-FULLNAME RENAMES SUB-NEW-FNAME THROUGH
@@ -104,6 +152,8 @@
                        PERFORM 0400-UPDATE-RECORD
                     WHEN SUB-DELT-P
                        PERFORM 0500-DELETE-RECORD
+                    WHEN SUB-BALJ-P
+                       PERFORM 0600-BALANCE-ADJUST
                     WHEN OTHER
                        SET SUB-RC-UEXP-PRCSS-TYPE TO TRUE
                  END-EVALUATE
@@ -114,6 +164,13 @@
       *
        0100-OPEN-FILES.
            OPEN I-O  IDX-FILE.
+           IF NOT SUB-IS-EDIT
+              IF SUB-IS-RESTART
+                 OPEN EXTEND AUDIT-FILE
+              ELSE
+                 OPEN OUTPUT AUDIT-FILE
+              END-IF
+           END-IF.
            PERFORM 0110-FILE-CONTROL.
            GOBACK.
       *
@@ -124,6 +181,10 @@
               DISPLAY "IDXFILE NOT FOUND. EXITING..."
               STOP RUN
            END-IF.
+           IF NOT AUD-SUCC
+              DISPLAY "AUDITOUT NOT FOUND. EXITING..."
+              STOP RUN
+           END-IF.
       *
        0200-READ-RECORD.
            MOVE SUB-IDX-ID TO IDX-ID.
@@ -164,21 +225,28 @@
                END-IF
            END-IF.
       *
-       0300-WRITE-RECORD.
-           MOVE SUB-IDX-ID TO IDX-ID.
-           MOVE SUB-IDX-CUR TO IDX-CUR.
-           MOVE 'A H M E T      KOCABAS        ' TO FULL-NAME.
+       0240-STAMP-TODAY-DATE.
            MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY.
            COMPUTE WS-TODAY-JUL = FUNCTION DAY-OF-INTEGER
               (FUNCTION INTEGER-OF-DATE(WS-TODAY)).
            MOVE WS-TODAY-JUL TO LAST-ORDER-DATE.
-           MOVE 0 TO BALANCE.
+      *
+       0300-WRITE-RECORD.
+           MOVE SUB-IDX-ID TO IDX-ID.
+           MOVE SUB-IDX-CUR TO IDX-CUR.
+           MOVE SPACES TO WS-AUD-BEFORE-FNAME WS-AUD-BEFORE-LNAME.
+           MOVE 0 TO WS-AUD-BEFORE-DATE WS-AUD-BEFORE-BAL.
+           MOVE SUB-IN-FNAME TO FIRST-NAME.
+           MOVE SUB-IN-LNAME TO LAST-NAME.
+           PERFORM 0240-STAMP-TODAY-DATE.
+           MOVE SUB-IN-AMOUNT TO BALANCE.
            WRITE IDX-REC
            MOVE STATUS-IDX TO SUB-RC.
            IF NOT IDX-SUCC
               SET SUB-RC-WRTE-ERR TO TRUE
            ELSE
               SET SUB-RC-SUCC-WRTE TO TRUE
+              PERFORM 0900-WRITE-AUDIT
            END-IF.
            GOBACK.
       *
@@ -186,11 +254,16 @@
            MOVE SUB-IDX-ID TO IDX-ID.
            MOVE SUB-IDX-CUR TO IDX-CUR.
            READ IDX-FILE KEY IDX-KEY.
+           MOVE FIRST-NAME TO WS-AUD-BEFORE-FNAME.
+           MOVE LAST-NAME TO WS-AUD-BEFORE-LNAME.
+           MOVE LAST-ORDER-DATE TO WS-AUD-BEFORE-DATE.
+           MOVE BALANCE TO WS-AUD-BEFORE-BAL.
            STRING FULL-NAME DELIMITED BY SIZE INTO SUB-OLD-FULLNAME.
            MOVE SPACES TO SUB-NEW-FULLNAME.
            MOVE 0 TO WS-UPDATE-TYPE.
            PERFORM 0410-UPDATE-NAME.
            MOVE SUB-NEW-FULLNAME TO FULL-NAME.
+           PERFORM 0240-STAMP-TODAY-DATE.
            REWRITE IDX-REC.
            MOVE STATUS-IDX TO SUB-RC.
            IF NOT IDX-SUCC
@@ -198,16 +271,58 @@
            ELSE
               SET SUB-RC-SUCC-UPDT TO TRUE
               ADD WS-UPDATE-TYPE TO SUB-PRC
+              PERFORM 0900-WRITE-AUDIT
            END-IF.
            GOBACK.
       *
        0410-UPDATE-NAME.
-           MOVE SUB-OLD-FNAME TO WS-NAME
+           MOVE 'N' TO WS-ANY-SPC WS-ANY-CHR.
+           SET SUB-UPDT-NONE TO TRUE.
+
+           MOVE SUB-OLD-FNAME TO WS-NAME.
+           MOVE 'N' TO WS-SPC-CHANGED WS-CHR-CHANGED.
            PERFORM 0420-REMOVE-SPACES-FUNC.
+           PERFORM 0430-REPLACE-CHAR-FUNC.
            MOVE WS-NAME TO SUB-NEW-FNAME.
+           IF SPC-CHANGED OR CHR-CHANGED
+              SET SUB-UPDT-FNAME TO TRUE
+           END-IF.
+           IF SPC-CHANGED
+              MOVE 'Y' TO WS-ANY-SPC
+           END-IF.
+           IF CHR-CHANGED
+              MOVE 'Y' TO WS-ANY-CHR
+           END-IF.
+
            MOVE SUB-OLD-LNAME TO WS-NAME.
+           MOVE 'N' TO WS-SPC-CHANGED WS-CHR-CHANGED.
+           PERFORM 0420-REMOVE-SPACES-FUNC.
            PERFORM 0430-REPLACE-CHAR-FUNC.
            MOVE WS-NAME TO SUB-NEW-LNAME.
+           IF SPC-CHANGED OR CHR-CHANGED
+              IF SUB-UPDT-FNAME
+                 SET SUB-UPDT-BOTH TO TRUE
+              ELSE
+                 SET SUB-UPDT-LNAME TO TRUE
+              END-IF
+           END-IF.
+           IF SPC-CHANGED
+              MOVE 'Y' TO WS-ANY-SPC
+           END-IF.
+           IF CHR-CHANGED
+              MOVE 'Y' TO WS-ANY-CHR
+           END-IF.
+
+           EVALUATE TRUE
+              WHEN ANY-SPC AND ANY-CHR
+                 MOVE 3 TO WS-UPDATE-TYPE
+              WHEN ANY-SPC
+                 MOVE 1 TO WS-UPDATE-TYPE
+              WHEN ANY-CHR
+                 MOVE 2 TO WS-UPDATE-TYPE
+              WHEN OTHER
+                 MOVE 0 TO WS-UPDATE-TYPE
+           END-EVALUATE.
       *
        0420-REMOVE-SPACES-FUNC.
            MOVE 0 TO WS-INDEX-1 WS-INDEX-2.
@@ -218,7 +333,7 @@
               IF WS-NAME(WS-INDEX-2:1) = ' '
                  MOVE WS-NAME(WS-INDEX-2 + 1: 15 - WS-INDEX-2)
                  TO WS-NAME(WS-INDEX-2: 15 - WS-INDEX-2 + 1)
-                 MOVE 1 TO WS-UPDATE-TYPE
+                 MOVE 'Y' TO WS-SPC-CHANGED
               ELSE
                  ADD 1 TO WS-INDEX-2
               END-IF
@@ -228,24 +343,74 @@
            MOVE 0 TO WS-UPDATE-CONTROL.
            INSPECT WS-NAME TALLYING WS-UPDATE-CONTROL FOR ALL 'A' 'E'.
            IF WS-UPDATE-CONTROL > 0
+              MOVE 'Y' TO WS-CHR-CHANGED
               INSPECT WS-NAME REPLACING ALL 'E' BY 'I'
               INSPECT WS-NAME REPLACING ALL 'A' BY 'E'
-              ADD 2 TO WS-UPDATE-TYPE
            END-IF.
       *
        0500-DELETE-RECORD.
            MOVE SUB-IDX-ID TO IDX-ID.
            MOVE SUB-IDX-CUR TO IDX-CUR.
            READ IDX-FILE KEY IDX-KEY.
+           MOVE FIRST-NAME TO WS-AUD-BEFORE-FNAME.
+           MOVE LAST-NAME TO WS-AUD-BEFORE-LNAME.
+           MOVE LAST-ORDER-DATE TO WS-AUD-BEFORE-DATE.
+           MOVE BALANCE TO WS-AUD-BEFORE-BAL.
            DELETE IDX-FILE.
            MOVE STATUS-IDX TO SUB-RC.
            IF NOT IDX-SUCC
               SET SUB-RC-DELT-ERR TO TRUE
            ELSE
               SET SUB-RC-SUCC-DELT TO TRUE
+              MOVE SPACES TO FIRST-NAME LAST-NAME
+              MOVE 0 TO LAST-ORDER-DATE BALANCE
+              PERFORM 0900-WRITE-AUDIT
            END-IF.
            GOBACK.
+      *
+       0600-BALANCE-ADJUST.
+           MOVE SUB-IDX-ID TO IDX-ID.
+           MOVE SUB-IDX-CUR TO IDX-CUR.
+           READ IDX-FILE KEY IDX-KEY.
+           IF NOT IDX-SUCC
+              MOVE STATUS-IDX TO SUB-RC
+              SET SUB-RC-BALJ-ERR TO TRUE
+           ELSE
+              MOVE FIRST-NAME TO WS-AUD-BEFORE-FNAME
+              MOVE LAST-NAME TO WS-AUD-BEFORE-LNAME
+              MOVE LAST-ORDER-DATE TO WS-AUD-BEFORE-DATE
+              MOVE BALANCE TO WS-AUD-BEFORE-BAL
+              ADD SUB-IN-AMOUNT TO BALANCE
+              PERFORM 0240-STAMP-TODAY-DATE
+              REWRITE IDX-REC
+              MOVE STATUS-IDX TO SUB-RC
+              IF NOT IDX-SUCC
+                 SET SUB-RC-BALJ-ERR TO TRUE
+              ELSE
+                 SET SUB-RC-SUCC-BALJ TO TRUE
+                 PERFORM 0900-WRITE-AUDIT
+              END-IF
+           END-IF.
+           GOBACK.
+      *
+       0900-WRITE-AUDIT.
+           MOVE IDX-ID TO AUD-ID.
+           MOVE IDX-CUR TO AUD-CUR.
+           MOVE SUB-PROCESS-TYPE TO AUD-TXN-TYPE.
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP.
+           MOVE WS-AUD-BEFORE-FNAME TO AUD-BEFORE-FNAME.
+           MOVE WS-AUD-BEFORE-LNAME TO AUD-BEFORE-LNAME.
+           MOVE WS-AUD-BEFORE-DATE TO AUD-BEFORE-DATE.
+           MOVE WS-AUD-BEFORE-BAL TO AUD-BEFORE-BAL.
+           MOVE FIRST-NAME TO AUD-AFTER-FNAME.
+           MOVE LAST-NAME TO AUD-AFTER-LNAME.
+           MOVE LAST-ORDER-DATE TO AUD-AFTER-DATE.
+           MOVE BALANCE TO AUD-AFTER-BAL.
+           WRITE AUDIT-REC.
       *
        0800-CLOSE-FILES.
            CLOSE IDX-FILE.
+           IF NOT SUB-IS-EDIT
+              CLOSE AUDIT-FILE
+           END-IF.
            GOBACK.
