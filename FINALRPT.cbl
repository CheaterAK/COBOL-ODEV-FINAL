@@ -0,0 +1,194 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    FINALRPT.
+       AUTHOR.        AHMET KOCABAS aka CheaterAK.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IDX-FILE ASSIGN TO IDXFILE ORGANIZATION IS INDEXED
+                           ACCESS MODE IS SEQUENTIAL
+                           RECORD KEY IS IDX-KEY
+                           FILE STATUS IS STATUS-IDX.
+           SELECT RPT-FILE ASSIGN TO RPTFILE
+                           FILE STATUS IS STATUS-RPT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  IDX-FILE.
+       01  IDX-REC.
+           05    IDX-KEY.
+              07    IDX-ID               PIC S9(5)  COMP-3.
+              07    IDX-CUR              PIC S9(3) COMP.
+           05    FIRST-NAME              PIC X(15).
+           05    LAST-NAME               PIC X(15).
+           05    LAST-ORDER-DATE         PIC S9(7)  COMP-3.
+           05    BALANCE                 PIC S9(15) COMP-3.
+       66  FULL-NAME   RENAMES FIRST-NAME THROUGH LAST-NAME.
+       FD  RPT-FILE RECORDING MODE F.
+       01  RPT-REC.
+           05 RPT-LINE                   PIC X(100).
+       WORKING-STORAGE SECTION.
+       01  WS-FLAGS.
+           05 STATUS-IDX                 PIC 99.
+              88 IDX-SUCC                          VALUE 00 97.
+              88 IDX-EOF                           VALUE 10.
+           05 STATUS-RPT                 PIC 99.
+              88 RPT-SUCC                          VALUE 00 97.
+       01  WS-TODAY                      PIC 9(8).
+       01  WS-TODAY-JUL                  PIC 9(7).
+       01  WS-CUTOFF-DATE                PIC S9(7).
+       01  WS-PARM                       PIC X(7).
+       01  WS-LINE                       PIC X(100).
+       01  WS-ID-EDIT                    PIC 99999.
+       01  WS-CUR-EDIT                   PIC 999.
+       01  WS-DATE-EDIT                  PIC 9999999.
+       01  WS-BAL-EDIT                   PIC -(15)9.
+       01  WS-CNT-EDIT                   PIC ZZZZZZ9.
+       01  WS-TOTAL-RECS                 PIC 9(7)  VALUE 0.
+       01  WS-STALE-COUNT                PIC 9(7)  VALUE 0.
+       01  WS-IDX-1                      PIC 9(3)  VALUE 0.
+       01  WS-CURR-ENTRIES                PIC 9(3)  VALUE 0.
+       01  WS-MATCH-IDX                  PIC 9(3)  VALUE 0.
+       01  WS-CURR-TOTALS.
+           05 WS-CURR-ENTRY OCCURS 20 TIMES.
+              07 WS-CT-CUR                PIC S9(3).
+              07 WS-CT-COUNT              PIC 9(7).
+              07 WS-CT-BAL                PIC S9(15).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 0100-OPEN-FILES.
+           PERFORM 0150-DETERMINE-CUTOFF.
+           PERFORM 0200-PROCESS-RECORDS.
+           PERFORM 0700-PRINT-CURRENCY-SUMMARY.
+           PERFORM 0800-CLOSE-FILES.
+           STOP RUN.
+      *
+       0100-OPEN-FILES.
+           OPEN INPUT IDX-FILE.
+           OPEN OUTPUT RPT-FILE.
+           IF NOT IDX-SUCC
+              DISPLAY "IDXFILE NOT FOUND. EXITING..."
+              STOP RUN
+           END-IF.
+           IF NOT RPT-SUCC
+              DISPLAY "RPTFILE NOT FOUND. EXITING..."
+              STOP RUN
+           END-IF.
+           MOVE SPACES TO WS-LINE.
+           MOVE "FINALRPT - CUSTOMER DIRECTORY / TRIAL BALANCE REPORT"
+              TO WS-LINE.
+           MOVE WS-LINE TO RPT-LINE.
+           WRITE RPT-REC.
+      *
+       0150-DETERMINE-CUTOFF.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY.
+           COMPUTE WS-TODAY-JUL = FUNCTION DAY-OF-INTEGER
+              (FUNCTION INTEGER-OF-DATE(WS-TODAY)).
+           COMPUTE WS-CUTOFF-DATE = FUNCTION DAY-OF-INTEGER
+              (FUNCTION INTEGER-OF-DATE(WS-TODAY) - 365).
+           ACCEPT WS-PARM FROM COMMAND-LINE.
+           IF WS-PARM IS NUMERIC
+              MOVE WS-PARM TO WS-CUTOFF-DATE
+           END-IF.
+           MOVE SPACES TO WS-LINE.
+           MOVE WS-CUTOFF-DATE TO WS-DATE-EDIT.
+           STRING "STALE-ACCOUNT CUTOFF (LAST-ORDER-DATE, JULIAN): "
+                  WS-DATE-EDIT DELIMITED BY SIZE INTO WS-LINE.
+           MOVE WS-LINE TO RPT-LINE.
+           WRITE RPT-REC.
+           MOVE SPACES TO WS-LINE.
+           MOVE "STALE ACCOUNTS (LAST-ORDER-DATE OLDER THAN CUTOFF):"
+              TO WS-LINE.
+           MOVE WS-LINE TO RPT-LINE.
+           WRITE RPT-REC.
+      *
+       0200-PROCESS-RECORDS.
+           PERFORM 0210-READ-NEXT.
+           PERFORM UNTIL IDX-EOF
+              ADD 1 TO WS-TOTAL-RECS
+              PERFORM 0220-ACCUMULATE-CURRENCY
+              PERFORM 0230-CHECK-STALE
+              PERFORM 0210-READ-NEXT
+           END-PERFORM.
+      *
+       0210-READ-NEXT.
+           READ IDX-FILE
+              AT END
+                 CONTINUE
+           END-READ.
+      *
+       0220-ACCUMULATE-CURRENCY.
+           MOVE 0 TO WS-MATCH-IDX.
+           PERFORM VARYING WS-IDX-1 FROM 1 BY 1
+                   UNTIL WS-IDX-1 > WS-CURR-ENTRIES
+              IF WS-MATCH-IDX = 0 AND WS-CT-CUR(WS-IDX-1) = IDX-CUR
+                 MOVE WS-IDX-1 TO WS-MATCH-IDX
+              END-IF
+           END-PERFORM.
+           IF WS-MATCH-IDX = 0
+              ADD 1 TO WS-CURR-ENTRIES
+              MOVE WS-CURR-ENTRIES TO WS-MATCH-IDX
+              MOVE IDX-CUR TO WS-CT-CUR(WS-MATCH-IDX)
+              MOVE 0 TO WS-CT-COUNT(WS-MATCH-IDX)
+              MOVE 0 TO WS-CT-BAL(WS-MATCH-IDX)
+           END-IF.
+           ADD 1 TO WS-CT-COUNT(WS-MATCH-IDX).
+           ADD BALANCE TO WS-CT-BAL(WS-MATCH-IDX).
+      *
+       0230-CHECK-STALE.
+           IF LAST-ORDER-DATE < WS-CUTOFF-DATE
+              ADD 1 TO WS-STALE-COUNT
+              PERFORM 0235-WRITE-STALE-LINE
+           END-IF.
+      *
+       0235-WRITE-STALE-LINE.
+           MOVE SPACES TO WS-LINE.
+           MOVE IDX-ID TO WS-ID-EDIT.
+           MOVE IDX-CUR TO WS-CUR-EDIT.
+           MOVE LAST-ORDER-DATE TO WS-DATE-EDIT.
+           MOVE "  ID=" TO WS-LINE(1:5).
+           MOVE WS-ID-EDIT TO WS-LINE(6:5).
+           MOVE " CUR=" TO WS-LINE(11:5).
+           MOVE WS-CUR-EDIT TO WS-LINE(16:3).
+           MOVE " NAME=" TO WS-LINE(19:6).
+           MOVE FULL-NAME TO WS-LINE(25:30).
+           MOVE " LAST-ORDER=" TO WS-LINE(55:12).
+           MOVE WS-DATE-EDIT TO WS-LINE(67:7).
+           MOVE WS-LINE TO RPT-LINE.
+           WRITE RPT-REC.
+      *
+       0700-PRINT-CURRENCY-SUMMARY.
+           MOVE SPACES TO WS-LINE.
+           MOVE WS-STALE-COUNT TO WS-CNT-EDIT.
+           STRING "TOTAL STALE ACCOUNTS: " WS-CNT-EDIT
+                  DELIMITED BY SIZE INTO WS-LINE.
+           MOVE WS-LINE TO RPT-LINE.
+           WRITE RPT-REC.
+           MOVE SPACES TO WS-LINE.
+           MOVE "TRIAL BALANCE BY CURRENCY:" TO WS-LINE.
+           MOVE WS-LINE TO RPT-LINE.
+           WRITE RPT-REC.
+           PERFORM VARYING WS-IDX-1 FROM 1 BY 1
+                   UNTIL WS-IDX-1 > WS-CURR-ENTRIES
+              MOVE SPACES TO WS-LINE
+              MOVE WS-CT-CUR(WS-IDX-1) TO WS-CUR-EDIT
+              MOVE WS-CT-COUNT(WS-IDX-1) TO WS-CNT-EDIT
+              MOVE WS-CT-BAL(WS-IDX-1) TO WS-BAL-EDIT
+              MOVE "  CUR=" TO WS-LINE(1:6)
+              MOVE WS-CUR-EDIT TO WS-LINE(7:3)
+              MOVE "  COUNT=" TO WS-LINE(11:8)
+              MOVE WS-CNT-EDIT TO WS-LINE(19:7)
+              MOVE "  TOTAL-BALANCE=" TO WS-LINE(27:16)
+              MOVE WS-BAL-EDIT TO WS-LINE(43:16)
+              MOVE WS-LINE TO RPT-LINE
+              WRITE RPT-REC
+           END-PERFORM.
+           MOVE SPACES TO WS-LINE.
+           MOVE WS-TOTAL-RECS TO WS-CNT-EDIT.
+           STRING "TOTAL RECORDS ON IDXFILE: " WS-CNT-EDIT
+                  DELIMITED BY SIZE INTO WS-LINE.
+           MOVE WS-LINE TO RPT-LINE.
+           WRITE RPT-REC.
+      *
+       0800-CLOSE-FILES.
+           CLOSE IDX-FILE.
+           CLOSE RPT-FILE.
