@@ -1,6 +1,6 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID.    FINALCBL
-       AUTHOR.        AHMET KOCABAS aka CheaterAK
+       PROGRAM-ID.    FINALCBL.
+       AUTHOR.        AHMET KOCABAS aka CheaterAK.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -10,6 +10,10 @@
                            FILE STATUS IS STATUS-INP.
            SELECT ERR-OUT ASSIGN TO SYSERROR
                            FILE STATUS IS STATUS-ERR.
+           SELECT EDT-OUT ASSIGN TO EDTOUT
+                           FILE STATUS IS STATUS-EDT.
+           SELECT CHKPT-FILE ASSIGN TO CHKPTFIL
+                           FILE STATUS IS STATUS-CHK.
        DATA DIVISION.
        FILE SECTION.
        FD  OUT-FILE RECORDING MODE F.
@@ -28,6 +32,8 @@
            05 OLD-LNAME-O                PIC X(15).
            05 NEW-FNAME-O                PIC X(15).
            05 NEW-LNAME-O                PIC X(15).
+           05 SPERATOR5-O                PIC X(1) VALUE ' '.
+           05 UPDT-FLD-O                 PIC X(1).
        66  FULL-OLD-NAME-O RENAMES OLD-FNAME-O THRU OLD-LNAME-O.
        66  FULL-NEW-NAME-O RENAMES NEW-FNAME-O THRU NEW-LNAME-O.
        FD  INP-FILE RECORDING MODE F.
@@ -35,10 +41,25 @@
            05    PROCESS-TYPE-I          PIC X(1).
            05    ID-I                    PIC X(5).
            05    CUR-I                   PIC X(3).
+           05    FNAME-I                 PIC X(15).
+           05    LNAME-I                 PIC X(15).
+           05    AMOUNT-I                PIC S9(13)
+                                          SIGN IS LEADING SEPARATE.
        66  KEY-I RENAMES ID-I THRU CUR-I.
        FD  ERR-OUT RECORDING MODE F.
        01  ERR-REC.
            05 ERR-REASON                 PIC X(90).
+       FD  EDT-OUT RECORDING MODE F.
+       01  EDT-REC.
+           05 EDT-ID                     PIC X(5).
+           05 EDT-CUR                    PIC X(3).
+           05 EDT-SEP1                   PIC X(1) VALUE '-'.
+           05 EDT-TYPE                   PIC X(1).
+           05 EDT-SEP2                   PIC X(1) VALUE '-'.
+           05 EDT-REASON                 PIC X(90).
+       FD  CHKPT-FILE RECORDING MODE F.
+       01  CHKPT-REC.
+           05 CHKPT-COUNT                PIC 9(7).
        WORKING-STORAGE SECTION.
        01  FLAGS.
            05 KEY-CONTROL                PIC 9.
@@ -53,10 +74,38 @@
               88 INP-EOF                           VALUE 10.
            05 STATUS-ERR                 PIC 99.
               88 ERR-SUCC                          VALUE 00 97.
+           05 STATUS-EDT                 PIC 99.
+              88 EDT-SUCC                          VALUE 00 97.
+           05 STATUS-CHK                 PIC 99.
+              88 CHK-SUCC                          VALUE 00 97.
+              88 CHK-EOF                           VALUE 10.
+           05 WS-RUN-MODE                PIC X(4).
+              88 EDIT-MODE                         VALUE 'EDIT'.
        77  SUB-PRG-NAME                  PIC X(8)  VALUE 'FINALSUB'.
-       77  READ-CNT                      PIC 9(3)  VALUE 0.
-       77  VALID-READ-CNT                PIC 9(3)  VALUE 0.
-       77  INVALID-READ-CNT              PIC 9(3)  VALUE 0.
+       77  READ-CNT                      PIC 9(7)  VALUE 0.
+       77  VALID-READ-CNT                PIC 9(7)  VALUE 0.
+       77  INVALID-READ-CNT              PIC 9(7)  VALUE 0.
+       77  WS-CHECKPOINT-INTERVAL        PIC 9(7)  VALUE 1.
+       77  WS-RESTART-COUNT              PIC 9(7)  VALUE 0.
+      * WS-CURRTAB-VALUES PACKS 5 ISO-4217 NUMERIC CURRENCY CODES,
+      * 3 CHARACTERS EACH, IN THIS ORDER:
+      *   840 = USD   124 = CAD   978 = EUR   826 = GBP   392 = JPY
+       01  WS-CURRTAB-VALUES.
+           05 FILLER                     PIC X(15) VALUE
+              '840124978826392'.
+       01  WS-CURRTAB REDEFINES WS-CURRTAB-VALUES.
+           05 WS-CURR-CODE               PIC X(3) OCCURS 5 TIMES.
+       77  WS-CUR-IDX                    PIC 9(2)  VALUE 0.
+       77  WS-CUR-FOUND                  PIC X(1)  VALUE 'N'.
+           88 CUR-FOUND                         VALUE 'Y'.
+       77  WS-EDT-REC-WRITTEN            PIC X(1)  VALUE 'N'.
+           88 EDT-REC-WRITTEN                   VALUE 'Y'.
+       01  WS-TYPE-COUNTERS.
+           05 CNT-READ                   PIC 9(7)  VALUE 0.
+           05 CNT-WRTE                   PIC 9(7)  VALUE 0.
+           05 CNT-UPDT                   PIC 9(7)  VALUE 0.
+           05 CNT-DELT                   PIC 9(7)  VALUE 0.
+           05 CNT-BALJ                   PIC 9(7)  VALUE 0.
        01  WS-SUB-DATA.
            05 SUB-IDX-ID                     PIC X(5).
            05 SUB-IDX-CUR                    PIC X(3).
@@ -78,6 +127,8 @@
               88 SUB-RC-DELT-ERR               VALUE 31.
               88 SUB-RC-SUCC-WRTE              VALUE 40.
               88 SUB-RC-WRTE-ERR               VALUE 41.
+              88 SUB-RC-SUCC-BALJ              VALUE 50.
+              88 SUB-RC-BALJ-ERR               VALUE 51.
               88 SUB-RC-INVALID                VALUE 81 82.
               88 SUB-RC-INVALID-TYPE           VALUE 81.
               88 SUB-RC-INVALID-KEY            VALUE 82.
@@ -90,12 +141,28 @@
               88 VSAM-OPEN                     VALUE 'O'.
               88 VSAM-CLOSE                    VALUE 'C'.
               88 VSAM-PROCESS                  VALUE 'P'.
+           05 SUB-RESTART-FLAG                PIC X.
+              88 SUB-IS-RESTART                  VALUE 'Y'.
+              88 SUB-NOT-RESTART                 VALUE 'N'.
+           05 SUB-EDIT-FLAG                   PIC X.
+              88 SUB-IS-EDIT                     VALUE 'Y'.
+              88 SUB-NOT-EDIT                    VALUE 'N'.
            05 SUB-PROCESS-TYPE               PIC X.
               88 SUB-READ-P                    VALUE 'R'.
               88 SUB-WRTE-P                    VALUE 'W'.
               88 SUB-UPDT-P                    VALUE 'U'.
               88 SUB-DELT-P                    VALUE 'D'.
-              88 SUB-VALD-P                    VALUE 'R' 'W' 'U' 'D'.
+              88 SUB-BALJ-P                    VALUE 'B'.
+              88 SUB-VALD-P                    VALUE 'R' 'W' 'U' 'D'
+                                                      'B'.
+           05 SUB-IN-FNAME                   PIC X(15).
+           05 SUB-IN-LNAME                   PIC X(15).
+           05 SUB-IN-AMOUNT                  PIC S9(13).
+           05 SUB-UPDT-FLD                   PIC X(1).
+              88 SUB-UPDT-NONE                  VALUE 'N'.
+              88 SUB-UPDT-FNAME                 VALUE 'F'.
+              88 SUB-UPDT-LNAME                 VALUE 'L'.
+              88 SUB-UPDT-BOTH                  VALUE 'B'.
            66 SUB-OLD-FULLNAME RENAMES SUB-OLD-FNAME THROUGH
                SUB-OLD-LNAME.
            66 SUB-NEW-FULLNAME RENAMES SUB-NEW-FNAME THROUGH
@@ -103,6 +170,10 @@
 
        PROCEDURE DIVISION.
        0000-MAIN.
+           ACCEPT WS-RUN-MODE FROM COMMAND-LINE.
+           IF EDIT-MODE
+              DISPLAY "RUNNING IN EDIT-ONLY (DRY-RUN) MODE"
+           END-IF.
            PERFORM 0100-OPEN-FILES.
            PERFORM 0200-PROCESS-FILE.
            PERFORM 0800-CLOSE-FILES.
@@ -110,12 +181,54 @@
       *
        0100-OPEN-FILES.
            OPEN INPUT INP-FILE.
-           OPEN OUTPUT OUT-FILE.
-           OPEN OUTPUT ERR-OUT.
+           PERFORM 0120-READ-RESTART-POINT.
+           IF WS-RESTART-COUNT > 0
+              OPEN EXTEND OUT-FILE
+              OPEN EXTEND ERR-OUT
+              SET SUB-IS-RESTART TO TRUE
+           ELSE
+              OPEN OUTPUT OUT-FILE
+              OPEN OUTPUT ERR-OUT
+              SET SUB-NOT-RESTART TO TRUE
+           END-IF.
+           IF EDIT-MODE
+              OPEN OUTPUT EDT-OUT
+           ELSE
+              IF WS-RESTART-COUNT > 0
+                 OPEN EXTEND EDT-OUT
+              ELSE
+                 OPEN OUTPUT EDT-OUT
+              END-IF
+           END-IF.
            PERFORM 0110-FILE-CONTROL.
+           IF EDIT-MODE
+              SET SUB-IS-EDIT TO TRUE
+           ELSE
+              SET SUB-NOT-EDIT TO TRUE
+              OPEN OUTPUT CHKPT-FILE
+           END-IF.
            SET VSAM-OPEN TO TRUE.
            CALL SUB-PRG-NAME USING WS-SUB-DATA.
 
+      *
+       0120-READ-RESTART-POINT.
+           MOVE 0 TO WS-RESTART-COUNT.
+           OPEN INPUT CHKPT-FILE.
+           IF CHK-SUCC
+              PERFORM UNTIL CHK-EOF
+                 READ CHKPT-FILE
+                    AT END
+                       SET CHK-EOF TO TRUE
+                    NOT AT END
+                       MOVE CHKPT-COUNT TO WS-RESTART-COUNT
+                 END-READ
+              END-PERFORM
+              CLOSE CHKPT-FILE
+           END-IF.
+           IF WS-RESTART-COUNT > 0
+              DISPLAY "RESTART DETECTED - SKIPPING FIRST "
+                 WS-RESTART-COUNT " ALREADY-COMMITTED RECORDS"
+           END-IF.
       *
        0110-FILE-CONTROL.
            IF NOT INP-SUCC
@@ -130,24 +243,104 @@
               DISPLAY "DATASET NOT FOUND TO ERR. EXITING..."
               STOP RUN
            END-IF.
+           IF NOT EDT-SUCC
+              DISPLAY "EDTOUT NOT FOUND. EXITING..."
+              STOP RUN
+           END-IF.
       *
        0200-PROCESS-FILE.
            PERFORM P200-READ-KEY.
            PERFORM UNTIL INP-EOF
-              IF KEY-VALID AND SUB-VALD-P
-                 CALL SUB-PRG-NAME USING WS-SUB-DATA
+              IF EDIT-MODE
+                 PERFORM P300-EDIT-CHECK
+              ELSE
+                 IF READ-CNT > WS-RESTART-COUNT
+                    IF KEY-VALID AND SUB-VALD-P
+                       CALL SUB-PRG-NAME USING WS-SUB-DATA
+                    END-IF
+                    PERFORM P400-WRITE-AND-HANDLE
+                    PERFORM P420-CHECKPOINT-IF-DUE
+                 END-IF
               END-IF
-              PERFORM P400-WRITE-AND-HANDLE
               PERFORM P200-READ-KEY
            END-PERFORM.
+      *
+       P420-CHECKPOINT-IF-DUE.
+           IF FUNCTION MOD(READ-CNT, WS-CHECKPOINT-INTERVAL) = 0
+              MOVE READ-CNT TO CHKPT-COUNT
+              WRITE CHKPT-REC
+           END-IF.
+      *
+       P300-EDIT-CHECK.
+           IF NOT (KEY-VALID AND SUB-VALD-P)
+              IF NOT EDT-REC-WRITTEN
+                 PERFORM P310-EDIT-FORMAT-EXCEPTION
+              END-IF
+           ELSE
+              EVALUATE TRUE
+                 WHEN SUB-WRTE-P
+                    PERFORM P320-EDIT-CHECK-WRITE-COLLISION
+                 WHEN SUB-UPDT-P OR SUB-DELT-P OR SUB-BALJ-P
+                    PERFORM P330-EDIT-CHECK-KEY-EXISTS
+                 WHEN OTHER
+                    CONTINUE
+              END-EVALUATE
+           END-IF.
+      *
+       P310-EDIT-FORMAT-EXCEPTION.
+           MOVE SPACES TO EDT-REC.
+           MOVE ID-I TO EDT-ID.
+           MOVE CUR-I TO EDT-CUR.
+           MOVE PROCESS-TYPE-I TO EDT-TYPE.
+           MOVE ERR-REASON TO EDT-REASON.
+           WRITE EDT-REC.
+      *
+       P320-EDIT-CHECK-WRITE-COLLISION.
+           SET SUB-READ-P TO TRUE.
+           CALL SUB-PRG-NAME USING WS-SUB-DATA.
+           IF SUB-RC-SUCC-READ
+              MOVE SPACES TO EDT-REC
+              MOVE ID-I TO EDT-ID
+              MOVE CUR-I TO EDT-CUR
+              MOVE PROCESS-TYPE-I TO EDT-TYPE
+              MOVE "DUPLICATE KEY - W WOULD FAIL, RECORD ALREADY EXISTS
+      -    " ON IDXFILE" TO EDT-REASON
+              WRITE EDT-REC
+           END-IF.
+           MOVE PROCESS-TYPE-I TO SUB-PROCESS-TYPE.
+      *
+       P330-EDIT-CHECK-KEY-EXISTS.
+           SET SUB-READ-P TO TRUE.
+           CALL SUB-PRG-NAME USING WS-SUB-DATA.
+           IF SUB-RC-READ-ERR
+              MOVE SPACES TO EDT-REC
+              MOVE ID-I TO EDT-ID
+              MOVE CUR-I TO EDT-CUR
+              MOVE PROCESS-TYPE-I TO EDT-TYPE
+              MOVE "KEY NOT FOUND - U/D/B WOULD FAIL AGAINST IDXFILE"
+                 TO EDT-REASON
+              WRITE EDT-REC
+           END-IF.
+           MOVE PROCESS-TYPE-I TO SUB-PROCESS-TYPE.
       *
        P200-READ-KEY.
+           MOVE 'N' TO WS-EDT-REC-WRITTEN.
            READ INP-FILE
            NOT AT END
               ADD 1 TO READ-CNT
            END-READ.
-           PERFORM P210-KEY-CONTROL.
-           PERFORM P220-TYPE-CONTROL.
+           IF INP-SUCC
+              PERFORM P210-KEY-CONTROL
+              PERFORM P220-TYPE-CONTROL
+              PERFORM P230-TALLY-VALIDITY
+           END-IF.
+      *
+       P230-TALLY-VALIDITY.
+           IF KEY-VALID AND SUB-VALD-P
+              ADD 1 TO VALID-READ-CNT
+           ELSE
+              ADD 1 TO INVALID-READ-CNT
+           END-IF.
       *
        P210-KEY-CONTROL.
            SET KEY-VALID TO TRUE.
@@ -156,11 +349,19 @@
            END-IF.
            IF CUR-I NOT NUMERIC
               ADD 2 TO KEY-CONTROL
+           ELSE
+              PERFORM P215-CHECK-CURRENCY
+              IF NOT CUR-FOUND
+                 ADD 2 TO KEY-CONTROL
+              END-IF
            END-IF.
            MOVE PROCESS-TYPE-I TO SUB-PROCESS-TYPE
            IF KEY-VALID
               MOVE ID-I TO SUB-IDX-ID
               MOVE CUR-I TO SUB-IDX-CUR
+              MOVE FNAME-I TO SUB-IN-FNAME
+              MOVE LNAME-I TO SUB-IN-LNAME
+              MOVE AMOUNT-I TO SUB-IN-AMOUNT
            ELSE
               SET SUB-RC-INVALID-KEY TO TRUE
               MOVE SPACES TO ERR-REASON
@@ -171,28 +372,51 @@
                           DELIMITED BY SIZE INTO ERR-REASON
                  WHEN ERR-CUR
                     STRING CUR-I
-                       " << CUR MUST BE NUMERIC AND 3 CHARACTER"
+                       " << CUR MUST BE NUMERIC AND A SUPPORTED
+      -    " CURRENCY CODE (SEE CURRTAB)"
                           DELIMITED BY SIZE INTO ERR-REASON
                  WHEN ERR-BOTH
                     STRING ID-I " - " CUR-I " << ID MUST BE NUMERIC AND
-      -    " 5 CHARACTER AND CUR MUST BE NUMERIC AND 3 CHARACTER"
+      -    " 5 CHARACTER AND CUR MUST BE NUMERIC AND A SUPPORTED
+      -    " CURRENCY CODE (SEE CURRTAB)"
                           DELIMITED BY SIZE INTO ERR-REASON
               END-EVALUATE
            END-IF.
+      *
+       P215-CHECK-CURRENCY.
+           MOVE 'N' TO WS-CUR-FOUND.
+           PERFORM VARYING WS-CUR-IDX FROM 1 BY 1
+                   UNTIL WS-CUR-IDX > 5
+              IF CUR-I = WS-CURR-CODE(WS-CUR-IDX)
+                 MOVE 'Y' TO WS-CUR-FOUND
+              END-IF
+           END-PERFORM.
       *
        P220-TYPE-CONTROL.
            IF NOT SUB-VALD-P AND NOT SUB-RC-INVALID-KEY
               SET SUB-RC-INVALID-TYPE TO TRUE
               MOVE SPACES TO ERR-REASON
               STRING PROCESS-TYPE-I ' - ' ID-I CUR-I ' << INVALID TYPE
-      -    ' MUST BE R,W,U,D AND 1 CHARACTER'
+      -    ' MUST BE R,W,U,D,B AND 1 CHARACTER'
                           DELIMITED BY SIZE INTO ERR-REASON
            END-IF.
            IF NOT SUB-VALD-P AND SUB-RC-INVALID-KEY
-              WRITE ERR-REC
+              IF EDIT-MODE
+                 MOVE SPACES TO EDT-REC
+                 MOVE ID-I TO EDT-ID
+                 MOVE CUR-I TO EDT-CUR
+                 MOVE PROCESS-TYPE-I TO EDT-TYPE
+                 MOVE ERR-REASON TO EDT-REASON
+                 WRITE EDT-REC
+                 SET EDT-REC-WRITTEN TO TRUE
+              ELSE
+                 IF READ-CNT > WS-RESTART-COUNT
+                    WRITE ERR-REC
+                 END-IF
+              END-IF
               MOVE SPACES TO ERR-REASON
               STRING PROCESS-TYPE-I ' << ALSO INVALID TYPE FOR PREVIOUS
-      -    'LINE. TYPE MUST BE R,W,U,D AND 1 CHARACTER'
+      -    'LINE. TYPE MUST BE R,W,U,D,B AND 1 CHARACTER'
                           DELIMITED BY SIZE INTO ERR-REASON
            END-IF.
       *
@@ -219,11 +443,15 @@
               WHEN SUB-RC-SUCC-DELT
                  MOVE 'OK' TO EXP-O
                  MOVE 'DELT' TO PROCESS-TYPE-O
+              WHEN SUB-RC-SUCC-BALJ
+                 MOVE 'OK' TO EXP-O
+                 MOVE 'BALJ' TO PROCESS-TYPE-O
               WHEN SUB-RC-READ-WARN
                  MOVE 'WOK-CORRUPTED DATA' TO EXP-O
                  MOVE 'READ' TO PROCESS-TYPE-O
               WHEN SUB-RC-READ-ERR
                  MOVE 'ERROR RECORD NOT FOUND' TO EXP-O
+                 MOVE 'READ' TO PROCESS-TYPE-O
               WHEN SUB-RC-WRTE-ERR
                  MOVE 'ERROR DUPLICATE PRIMARY KEY' TO EXP-O
                  MOVE 'WRTE' TO PROCESS-TYPE-O
@@ -232,37 +460,92 @@
                  MOVE 'UPDT' TO PROCESS-TYPE-O
                  MOVE SUB-OLD-FULLNAME TO FULL-OLD-NAME-O
                  MOVE SUB-NEW-FULLNAME TO FULL-NEW-NAME-O
+                 MOVE SUB-UPDT-FLD TO UPDT-FLD-O
               WHEN SUB-RC-UPDT-CHR
                  MOVE 'SUCCESSFUL UPDATE-CHARACTERS UPDATED' TO EXP-O
                  MOVE 'UPDT' TO PROCESS-TYPE-O
                  MOVE SUB-OLD-FULLNAME TO FULL-OLD-NAME-O
                  MOVE SUB-NEW-FULLNAME TO FULL-NEW-NAME-O
+                 MOVE SUB-UPDT-FLD TO UPDT-FLD-O
               WHEN SUB-RC-UPDT-BTH
                  MOVE 'SUCCESSFUL UPDATE-SPACES REMOVED AND CHARACTERS
       -    'UPDATED' TO EXP-O
                  MOVE 'UPDT' TO PROCESS-TYPE-O
                  MOVE SUB-OLD-FULLNAME TO FULL-OLD-NAME-O
                  MOVE SUB-NEW-FULLNAME TO FULL-NEW-NAME-O
+                 MOVE SUB-UPDT-FLD TO UPDT-FLD-O
               WHEN SUB-RC-UPDT-ERR
                  MOVE 'ERROR RECORD NOT FOUND' TO EXP-O
                  MOVE 'UPDT' TO PROCESS-TYPE-O
               WHEN SUB-RC-DELT-ERR
                  MOVE 'ERROR RECORD NOT FOUND' TO EXP-O
                  MOVE 'DELT' TO PROCESS-TYPE-O
+              WHEN SUB-RC-BALJ-ERR
+                 MOVE 'ERROR RECORD NOT FOUND' TO EXP-O
+                 MOVE 'BALJ' TO PROCESS-TYPE-O
               WHEN SUB-RC-UEXP-PRCSS-TYPE
                  MOVE 'UNEXPECTED ERR' TO EXP-O
                  MOVE 'UEXP' TO PROCESS-TYPE-O
            END-EVALUATE.
+           PERFORM P410-TALLY-TYPE.
            IF SUB-RC-INVALID
               WRITE ERR-REC
            ELSE
               WRITE OUT-REC
            END-IF.
            SET SUB-RC-CLEAN TO TRUE.
+      *
+       P410-TALLY-TYPE.
+           EVALUATE PROCESS-TYPE-O
+              WHEN 'READ'
+                 ADD 1 TO CNT-READ
+              WHEN 'WRTE'
+                 ADD 1 TO CNT-WRTE
+              WHEN 'UPDT'
+                 ADD 1 TO CNT-UPDT
+              WHEN 'DELT'
+                 ADD 1 TO CNT-DELT
+              WHEN 'BALJ'
+                 ADD 1 TO CNT-BALJ
+           END-EVALUATE.
        0800-CLOSE-FILES.
+           IF NOT EDIT-MODE
+              MOVE 0 TO CHKPT-COUNT
+              WRITE CHKPT-REC
+              CLOSE CHKPT-FILE
+           END-IF.
+           PERFORM P810-PRINT-CONTROL-REPORT.
            CLOSE INP-FILE.
            CLOSE OUT-FILE.
+           CLOSE EDT-OUT.
            SET VSAM-CLOSE TO TRUE.
            CALL SUB-PRG-NAME USING WS-SUB-DATA.
+      *
+       P810-PRINT-CONTROL-REPORT.
+           DISPLAY "=========================================".
+           DISPLAY "FINALCBL - END OF RUN CONTROL TOTALS".
+           DISPLAY "=========================================".
+           IF WS-RESTART-COUNT > 0
+              DISPLAY "RESTARTED - SKIPPED FIRST " WS-RESTART-COUNT
+                 " ALREADY-COMMITTED RECORDS"
+           END-IF.
+           DISPLAY "RECORDS READ FROM INPFILE ......... " READ-CNT.
+           DISPLAY "PASSED KEY/TYPE CONTROL ............ "
+                    VALID-READ-CNT.
+           DISPLAY "FAILED KEY/TYPE CONTROL (TO ERR-OUT) "
+                    INVALID-READ-CNT.
+           DISPLAY "-----------------------------------------".
+           IF WS-RESTART-COUNT > 0
+              DISPLAY "BREAKDOWN BY TRANSACTION TYPE (POST-RESTART "
+                 "SEGMENT ONLY - EXCLUDES ALREADY-COMMITTED RECORDS):"
+           ELSE
+              DISPLAY "BREAKDOWN BY TRANSACTION TYPE:"
+           END-IF.
+           DISPLAY "  READ ........... " CNT-READ.
+           DISPLAY "  WRTE ........... " CNT-WRTE.
+           DISPLAY "  UPDT ........... " CNT-UPDT.
+           DISPLAY "  DELT ........... " CNT-DELT.
+           DISPLAY "  BALJ ........... " CNT-BALJ.
+           DISPLAY "=========================================".
        9999-EXIT.
            STOP RUN.
